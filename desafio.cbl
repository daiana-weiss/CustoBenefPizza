@@ -16,6 +16,18 @@
       *-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select arq-pizzas assign to "PIZZAS.DAT"
+               organization is sequential
+               file status is st-arq-pizzas.
+           select arq-entrada assign to "ENTRADA.DAT"
+               organization is sequential
+               file status is st-arq-entrada.
+           select arq-log assign to "LOG.DAT"
+               organization is line sequential
+               file status is st-arq-log.
+           select arq-checkpoint assign to "CHECKPOINT.DAT"
+               organization is sequential
+               file status is st-arq-checkpoint.
        i-o-control.
 
       *Declaração de variáveis
@@ -23,12 +35,68 @@
 
       *----Variaveis de arquivos
        file section.
+       fd  arq-pizzas
+           label records are standard.
+       01  reg-pizza.
+           05 reg-nome                             pic x(15).
+           05 reg-diametro                         pic 9(03).
+           05 reg-preco                            pic 9(03)v99.
+           05 reg-area-pizza                       pic 9(10)v99.
+           05 reg-preco-cm2                        pic 9(03)v99.
+           05 reg-porcent                          pic 9(10)v99.
+           05 reg-flag-entrega                     pic x(01).
+           05 reg-taxa-entrega                     pic 9(03)v99.
+           05 reg-preco-cm2-liq                    pic 9(03)v99.
+           05 reg-qtd-sabor                        pic 9(02).
+           05 reg-sabor-flat                        pic X(200).
+           05 reg-sabor redefines reg-sabor-flat occurs 10.
+               10 reg-nome-sabor                       pic x(15).
+               10 reg-preco-sabor                      pic 9(03)v99.
 
+       fd  arq-entrada
+           label records are standard.
+       01  reg-entrada.
+           05 ent-nome                             pic x(15).
+           05 ent-diametro                         pic 9(03).
+           05 ent-preco                            pic 9(03)v99.
+           05 ent-flag-entrega                     pic x(01).
+           05 ent-taxa-entrega                     pic 9(03)v99.
+           05 ent-qtd-sabor                        pic 9(02).
+           05 ent-sabor-flat                        pic X(200).
+           05 ent-sabor redefines ent-sabor-flat occurs 10.
+               10 ent-nome-sabor                       pic x(15).
+               10 ent-preco-sabor                      pic 9(03)v99.
+
+       fd  arq-log
+           label records are standard.
+       01  reg-log                                 pic x(120).
+
+      * Arquivo de checkpoint: o 1o registro gravado a cada rodada e
+      * sempre o de controle (IND/QTD_PIZZA), seguido de um registro
+      * de detalhe por pizza ja cadastrada -- assim uma sessao que
+      * cair no meio do cadastro pode ser retomada de onde parou.
+       fd  arq-checkpoint
+           label records are standard.
+       01  reg-ckpt-ctl.
+           05 ck-ind                                pic 9(03).
+           05 ck-qtd-pizza                          pic 9(03).
+       01  reg-ckpt-det.
+           05 ck-nome                               pic x(15).
+           05 ck-diametro                           pic 9(03).
+           05 ck-preco                              pic 9(03)v99.
+           05 ck-area-pizza                         pic 9(10)v99.
+           05 ck-preco-cm2                          pic 9(03)v99.
+           05 ck-porcent                            pic 9(10)v99.
+           05 ck-flag-entrega                       pic x(01).
+           05 ck-taxa-entrega                       pic 9(03)v99.
+           05 ck-preco-cm2-liq                      pic 9(03)v99.
+           05 ck-qtd-sabor                          pic 9(02).
+           05 ck-sabor-flat                         pic X(200).
 
       *----Variaveis de trabalho
        working-storage section.
       * ------------ variaveis da tabela de pizza ---------------------
-       01  relatorio  occurs  20.
+       01  relatorio  occurs  500.
            05 nome                                 pic x(15).
            05 filler                               pic X(01) value "-".
            05 diametro                             pic 9(03).
@@ -40,16 +108,69 @@
            05 preco_cm2                            pic 9(03)v99.
            05 filler                               pic X(01) value "-".
            05 porcent                              pic 9(10)V99.
+           05 filler                               pic X(01) value "-".
+           05 flag_entrega                         pic X(01).
+               88 com-entrega                          value "S".
+               88 sem-entrega                          value "N".
+           05 filler                               pic X(01) value "-".
+           05 taxa_entrega                         pic 9(03)v99.
+           05 filler                               pic X(01) value "-".
+           05 preco_cm2_liq                        pic 9(03)v99.
+           05 filler                               pic X(01) value "-".
+           05 qtd_sabor                            pic 9(02).
+           05 sabor-flat                            pic X(200).
+           05 sabor redefines sabor-flat occurs 10.
+               10 nome_sabor                           pic x(15).
+               10 preco_sabor                          pic 9(03)v99.
+           05 porcent_topo                         pic 9(10)V99.
+      * --------------- ranking por preco/cm2 liquido de entrega --------
+       01  rank-liq  occurs  500.
+           05 nome-liq                             pic x(15).
+           05 preco-cm2-liq-rk                     pic 9(03)v99.
+           05 porcent-liq                          pic 9(10)V99.
+           05 porcent-topo-liq                     pic 9(10)V99.
       * ------------------- variaveis adicionais -----------------------
-       77  ind                                     pic 9(02).
-       77  menu                                    pic x(01).
+       77  ind                                     pic 9(03).
+       77  opcao                                    pic x(01).
        77  pi                                      pic 9(01)V99
                                                    value 3,14.
        77  controle                                pic X(10).
-       77  aux                                     pic 9(10).
-       77  aux_nome                                pic X(10).
-       77  qtd_pizza                               pic 9(02).
+       77  aux                                     pic 9(10)v99.
+       77  aux_nome                                pic X(15).
+       77  aux-flag                                pic X(01).
+       77  qtd_pizza                               pic 9(03).
        77  diferenca                               pic 9(05)V99.
+       77  max-pizzas                              pic 9(03)
+                                                   value 500.
+       77  st-arq-pizzas                           pic X(02).
+       77  st-arq-entrada                          pic X(02).
+       77  modo-entrada                            pic X(01).
+       77  fim-arquivo                             pic X(01).
+       77  entrada-valida                          pic X(01).
+       77  rejeitados                              pic 9(03).
+       77  sub-sabor                               pic 9(02).
+       77  max-sabores                             pic 9(02)
+                                                   value 10.
+       77  aux-sabores                             pic X(200).
+       77  st-arq-log                              pic X(02).
+       77  operador                                pic X(20).
+       77  ws-data-log                             pic 9(06).
+       77  ws-hora-log                             pic 9(08).
+       77  qtd-pizza-edt                           pic ZZ9.
+       77  modo-exibicao                           pic X(01).
+       77  limite-top                              pic 9(03).
+       77  limite-percent                          pic 9(05)V99.
+       77  st-arq-checkpoint                       pic X(02).
+       77  resumindo                               pic X(01).
+       77  resposta-resume                         pic X(01).
+       77  ck-idx                                  pic 9(03).
+      * ------------------- variaveis do relatorio impresso -------------
+       77  num-edt                                 pic ZZ9.
+       77  diametro-edt                            pic ZZ9.
+       77  preco-edt                               pic ZZ9,99.
+       77  preco-cm2-edt                           pic ZZ9,99.
+       77  porcent-edt                    pic ZZZZZZZZZ9,99.
+       77  sabor-edt                               pic Z9.
 
       *----Variaveis para comunicação entre programas
        linkage section.
@@ -70,52 +191,213 @@
       * Inicilizacao de variaveis, abertura de arquivos
       * procedimentos que serao realizados apenas uma vez
        inicializa section.
-           move   "S"       to     menu
+           move   "S"       to     opcao
            move    1        to     ind
            move    0        to     area_pizza(ind)
+           move    0        to     rejeitados
+           move   "N"       to     resumindo
+           display "Informe seu Nome (Operador): "
+           accept operador
+      *    verificando se existe um checkpoint de uma sessao anterior
+      *    com pizzas pendentes (uma sessao concluida grava um
+      *    checkpoint vazio, que nao deve gerar oferta de retomada)
+           open input arq-checkpoint
+           if st-arq-checkpoint = "00"
+               read arq-checkpoint
+                   at end move 0 to ck-qtd-pizza
+               end-read
+               if ck-qtd-pizza > 0
+                   display "Sessao Anterior Encontrada. Deseja Retomar "
+                       "o Cadastro? ('S'/'N')"
+                   accept resposta-resume
+                   if resposta-resume = "S" or resposta-resume = "s"
+                       move ck-ind       to ind
+                       move ck-qtd-pizza to qtd_pizza
+                       perform retoma-checkpoint
+                       move "S" to resumindo
+                   end-if
+               end-if
+               close arq-checkpoint
+           end-if
            .
        inicializa-exit.
            exit.
       *-----------------------------------------------------------------
+      * Le os registros de detalhe do checkpoint (o registro de
+      * controle ja foi lido em INICIALIZA para decidir se ha sessao
+      * pendente) e reconstroi a tabela relatorio a partir deles
+       retoma-checkpoint section.
+           perform varying ck-idx from 1 by 1
+                   until ck-idx > qtd_pizza
+               read arq-checkpoint
+               end-read
+               move ck-nome           to nome(ck-idx)
+               move ck-diametro       to diametro(ck-idx)
+               move ck-preco          to preco(ck-idx)
+               move ck-area-pizza     to area_pizza(ck-idx)
+               move ck-preco-cm2      to preco_cm2(ck-idx)
+               move ck-porcent        to porcent(ck-idx)
+               move ck-flag-entrega   to flag_entrega(ck-idx)
+               move ck-taxa-entrega   to taxa_entrega(ck-idx)
+               move ck-preco-cm2-liq  to preco_cm2_liq(ck-idx)
+               move ck-qtd-sabor      to qtd_sabor(ck-idx)
+               move ck-sabor-flat     to sabor-flat(ck-idx)
+           end-perform
+           .
+       retoma-checkpoint-exit.
+           exit.
+      *-----------------------------------------------------------------
       * Corpo do site
        processamento section.
-           move 0 to ind
-           move 0 to qtd_pizza
-           perform until menu <> "S"
-               display erase
-               add 1 to ind
-      *        usuario nao pode cadastrar mais que 20 pizzas
-               if ind > 20 then
-                   display "Voce Atingiu o Limite de 20 Pizzas"
-               else
-                   add 1 to qtd_pizza
-                   display "Informe o Nome da Pizza "
-                   accept nome(ind)
-
-                   display "Informe o Diametro "
-                   accept diametro(ind)
-
-                   display "Informe o Preco "
-                   accept preco(ind)
+           if resumindo = "S"
+               move "M" to modo-entrada
+           else
+               move 0 to ind
+               move 0 to qtd_pizza
+               display "Comparar com Pizzas de Sessoes Anteriores "
+                   "(PIZZAS.DAT)? ('S'/'N')"
+               accept resposta-resume
+               if resposta-resume = "S" or resposta-resume = "s"
+                   perform carrega-anteriores
                end-if
-      *        inserindo os calculos
-               perform calculo-area
-               perform calculo-preco-cm2
-               display "Deseja Cadastrar Mais Uma Pizza? ('S'/'N')"
-               accept menu
-           end-perform
+               display "Entrada Manual ou Por Arquivo? ('M'/'A')"
+               accept modo-entrada
+           end-if
+           if modo-entrada = "A" or modo-entrada = "a"
+               perform carrega-arquivo
+           else
+               perform until opcao <> "S"
+                   display erase
+                   add 1 to ind
+      *            usuario nao pode cadastrar mais que max-pizzas pizzas
+                   if ind > max-pizzas then
+                       display "Voce Atingiu o Limite de Pizzas"
+                       subtract 1 from ind
+                       move "N" to opcao
+                   else
+                       add 1 to qtd_pizza
+                       display "Informe o Nome da Pizza "
+                       accept nome(ind)
+
+                       move "N" to entrada-valida
+                       perform until entrada-valida = "S"
+                           display "Informe o Diametro "
+                           accept diametro(ind)
+
+                           display "Quantos Sabores/Ingredientes? "
+                               "(0 se Preco For Unico)"
+                           accept qtd_sabor(ind)
+
+                           if qtd_sabor(ind) > max-sabores
+                               display "Maximo de " max-sabores
+                                   " Sabores por Pizza"
+                               perform valida-entrada
+                           else
+                               if qtd_sabor(ind) = 0
+                                   display "Informe o Preco "
+                                   accept preco(ind)
+                               else
+                                   perform captura-sabores
+                               end-if
+
+                               perform valida-entrada
+                               if entrada-valida <> "S"
+                                   display "Diametro e Preco Devem "
+                                       "Ser Maiores que Zero"
+                               end-if
+                           end-if
+                       end-perform
+
+                       display "O Preco Ja Inclui a Entrega? ('S'/'N')"
+                       accept flag_entrega(ind)
+                       if com-entrega(ind)
+                           move "N" to entrada-valida
+                           perform until entrada-valida = "S"
+                               display "Informe a Taxa de Entrega"
+                               accept taxa_entrega(ind)
+                               perform valida-entrada
+                               if entrada-valida <> "S"
+                                   display "Taxa de Entrega Nao Pode "
+                                       "Ser Maior que o Preco"
+                               end-if
+                           end-perform
+                       else
+                           move 0 to taxa_entrega(ind)
+                       end-if
+      *                inserindo os calculos
+                       perform calculo-area
+                       perform calculo-preco-cm2
+                       display "Deseja Cadastrar Mais Uma Pizza? "
+                           "('S'/'N')"
+                       accept opcao
+                       perform grava-checkpoint
+                   end-if
+               end-perform
+           end-if
       *    ordenando e calculando porcentagem com base na ordenacao
            perform ordenar
            perform calculo-porcent
+           perform monta-rank-liquido
+           perform ordenar-liquido
+           perform calculo-porcent-liquido
+           perform calculo-porcent-topo
+           perform grava-log
+           perform grava-relatorio
+      *    sessao concluida com sucesso -- nao ha mais o que retomar
+           open output arq-checkpoint
+           close arq-checkpoint
+      *    escolhendo como exibir o ranking final
+           display "Exibir 'T'=Todas, 'N'=Top N, 'P'=Ate X% do Melhor"
+           accept modo-exibicao
+           if modo-exibicao = "N" or modo-exibicao = "n"
+               display "Quantas Pizzas Deseja Ver no Topo? "
+               accept limite-top
+           else
+               if modo-exibicao = "P" or modo-exibicao = "p"
+                   display "Ate Quantos % Piores que a Melhor? "
+                   accept limite-percent
+               end-if
+           end-if
       *    mostrando a tabela final
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = space
-               display relatorio(ind)
-           end-perform
+           perform imprime-relatorio
            .
        processamento-exit.
            exit.
       *----------------------------------------------------------------
+      * Valida diametro, preco, quantidade de sabores e taxa de entrega
+      * antes de irem para os calculos, para nunca deixar um diametro/
+      * preco zerado causar divisao por zero, nem um excesso de
+      * sabores estourar a tabela SABOR (occurs max-sabores), nem uma
+      * taxa de entrega maior que o proprio preco gerar um preco_cm2
+      * liquido negativo armazenado como positivo
+       valida-entrada section.
+           move "S" to entrada-valida
+           if diametro(ind) = 0 or preco(ind) = 0
+                   or qtd_sabor(ind) > max-sabores
+                   or taxa_entrega(ind) > preco(ind)
+               move "N" to entrada-valida
+               add 1 to rejeitados
+           end-if
+           .
+       valida-entrada-exit.
+           exit.
+      *----------------------------------------------------------------
+      * Captura o preco de cada sabor/ingrediente da pizza atual e
+      * soma tudo em preco(ind), para comparar quem da mais por menos
+       captura-sabores section.
+           move 0 to preco(ind)
+           perform varying sub-sabor from 1 by 1
+                                       until sub-sabor > qtd_sabor(ind)
+               display "Informe o Nome do Sabor "
+               accept nome_sabor(ind, sub-sabor)
+               display "Informe o Custo deste Sabor "
+               accept preco_sabor(ind, sub-sabor)
+               add preco_sabor(ind, sub-sabor) to preco(ind)
+           end-perform
+           .
+       captura-sabores-exit.
+           exit.
+      *----------------------------------------------------------------
       * Calculo da area da pizza
        calculo-area section.
            compute area_pizza(ind) = pi * ((diametro(ind) / 2)
@@ -124,9 +406,16 @@
        calculo-area-exit.
            exit.
       *-----------------------------------------------------------------
-      * Calculo do preco por centimetro quadrado
+      * Calculo do preco por centimetro quadrado, bruto e liquido de
+      * entrega (para nao penalizar quem ja cobra a entrega no preco)
        calculo-preco-cm2 section.
            compute preco_cm2(ind) = preco(ind) / area_pizza(ind)
+           if com-entrega(ind)
+               compute preco_cm2_liq(ind) =
+                   (preco(ind) - taxa_entrega(ind)) / area_pizza(ind)
+           else
+               move preco_cm2(ind) to preco_cm2_liq(ind)
+           end-if
            .
        calculo-preco-cm2-exit.
            exit.
@@ -153,12 +442,30 @@
                        move      aux           to   diametro(ind)
       *                movendo preco para o lugar certo
                        move  preco(ind + 1)    to   aux
-                       move   preco(ind)       to   diametro(ind + 1)
-                       move      aux           to   diametro(ind)
+                       move   preco(ind)       to   preco(ind + 1)
+                       move      aux           to   preco(ind)
       *                movendo area_pizza para o lugar certo
                        move area_pizza(ind + 1)to   aux
                        move  area_pizza(ind)   to   area_pizza(ind + 1)
                        move      aux           to   area_pizza(ind)
+      *                movendo dados de entrega para o lugar certo
+                       move flag_entrega(ind + 1) to aux-flag
+                       move flag_entrega(ind) to flag_entrega(ind + 1)
+                       move aux-flag to flag_entrega(ind)
+                       move taxa_entrega(ind + 1) to aux
+                       move taxa_entrega(ind) to taxa_entrega(ind + 1)
+                       move aux to taxa_entrega(ind)
+                       move preco_cm2_liq(ind + 1) to aux
+                       move preco_cm2_liq(ind)
+                           to preco_cm2_liq(ind + 1)
+                       move aux to preco_cm2_liq(ind)
+      *                movendo os sabores para o lugar certo
+                       move sabor-flat(ind + 1) to aux-sabores
+                       move sabor-flat(ind) to sabor-flat(ind + 1)
+                       move aux-sabores to sabor-flat(ind)
+                       move qtd_sabor(ind + 1) to aux
+                       move qtd_sabor(ind) to qtd_sabor(ind + 1)
+                       move aux to qtd_sabor(ind)
       *                garantindo que fara novamente
                        move    "trocou"        to   controle
                    end-if
@@ -182,12 +489,352 @@
                compute diferenca = preco_cm2(ind + 1)- preco_cm2(ind)
                compute porcent(ind + 1
                ) = (diferenca * 100) / preco_cm2(ind)
+                   on size error move 0 to porcent(ind + 1)
+               end-compute
                add 1 to ind
            end-perform
            .
        calculo-porcent-exit.
            exit.
       *-----------------------------------------------------------------
+      * Monta a tabela de ranking liquido de entrega, a partir do preco
+      * por cm2 ja liquido calculado para cada pizza cadastrada
+       monta-rank-liquido section.
+           perform varying ind from 1 by 1 until ind > qtd_pizza
+               move nome(ind)          to  nome-liq(ind)
+               move preco_cm2_liq(ind) to  preco-cm2-liq-rk(ind)
+           end-perform
+           .
+       monta-rank-liquido-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Ordenacao do ranking liquido de entrega (do melhor para o pior)
+       ordenar-liquido section.
+           move "trocou"  to  controle
+           perform until controle <> "trocou"
+               move     1        to    ind
+               move  "N_trocou"  to controle
+               perform until ind = qtd_pizza
+                   if preco-cm2-liq-rk(ind) > preco-cm2-liq-rk(ind + 1)
+                       move preco-cm2-liq-rk(ind + 1) to aux
+                       move preco-cm2-liq-rk(ind)
+                           to preco-cm2-liq-rk(ind + 1)
+                       move aux to preco-cm2-liq-rk(ind)
+                       move nome-liq(ind + 1) to aux_nome
+                       move nome-liq(ind)     to nome-liq(ind + 1)
+                       move aux_nome          to nome-liq(ind)
+                       move    "trocou"        to   controle
+                   end-if
+                   add 1 to ind
+               end-perform
+           end-perform
+           .
+       ordenar-liquido-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Calculo de quantos % o preco/cm2 liquido eh melhor
+       calculo-porcent-liquido section.
+           move     1        to    ind
+           move     0        to    porcent-liq(ind)
+           move     0        to    diferenca
+           perform until ind > qtd_pizza - 1
+               move     0        to    porcent-liq(ind)
+               move     0        to    diferenca
+               compute diferenca =
+                   preco-cm2-liq-rk(ind + 1) - preco-cm2-liq-rk(ind)
+               compute porcent-liq(ind + 1)
+                   = (diferenca * 100) / preco-cm2-liq-rk(ind)
+                   on size error move 0 to porcent-liq(ind + 1)
+               end-compute
+               add 1 to ind
+           end-perform
+           .
+       calculo-porcent-liquido-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Calculo de quanto pior (%) cada pizza fica frente a numero 1,
+      * usado para destacar so os "bons negocios" no relatorio final
+       calculo-porcent-topo section.
+           perform varying ind from 1 by 1 until ind > qtd_pizza
+               compute porcent_topo(ind) =
+                   ((preco_cm2(ind) - preco_cm2(1)) * 100)
+                       / preco_cm2(1)
+                   on size error move 0 to porcent_topo(ind)
+               end-compute
+               compute porcent-topo-liq(ind) =
+                   ((preco-cm2-liq-rk(ind) - preco-cm2-liq-rk(1))
+                       * 100) / preco-cm2-liq-rk(1)
+                   on size error move 0 to porcent-topo-liq(ind)
+               end-compute
+           end-perform
+           .
+       calculo-porcent-topo-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Recarrega as pizzas ja gravadas em PIZZAS.DAT por sessoes
+      * anteriores, para que o flyer desta semana possa ser comparado
+      * contra o de semanas passadas sem redigitar tudo de novo
+       carrega-anteriores section.
+           move "N" to fim-arquivo
+           open input arq-pizzas
+           if st-arq-pizzas <> "00"
+               close arq-pizzas
+           else
+               read arq-pizzas
+                   at end move "S" to fim-arquivo
+               end-read
+               perform until fim-arquivo = "S"
+                   add 1 to ind
+      *            pizzas anteriores tambem respeitam o limite da tabela
+                   if ind > max-pizzas
+                       display "Limite de Pizzas Atingido ao Carregar "
+                           "PIZZAS.DAT -- Restante Ignorado"
+                       subtract 1 from ind
+                       move "S" to fim-arquivo
+                   else
+                       move reg-nome          to nome(ind)
+                       move reg-diametro      to diametro(ind)
+                       move reg-preco         to preco(ind)
+                       move reg-area-pizza    to area_pizza(ind)
+                       move reg-preco-cm2     to preco_cm2(ind)
+                       move reg-porcent       to porcent(ind)
+                       move reg-flag-entrega  to flag_entrega(ind)
+                       move reg-taxa-entrega  to taxa_entrega(ind)
+                       move reg-preco-cm2-liq to preco_cm2_liq(ind)
+                       move reg-qtd-sabor     to qtd_sabor(ind)
+                       move reg-sabor-flat    to sabor-flat(ind)
+                       add 1 to qtd_pizza
+                       read arq-pizzas
+                           at end move "S" to fim-arquivo
+                       end-read
+                   end-if
+               end-perform
+               close arq-pizzas
+           end-if
+           .
+       carrega-anteriores-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Carrega a tabela de pizzas em lote a partir de um arquivo de
+      * entrada (planilha de fornecedor), sem passar pelos accepts
+       carrega-arquivo section.
+           move "N" to fim-arquivo
+           open input arq-entrada
+           if st-arq-entrada <> "00"
+               display "Nao foi Possivel Abrir o Arquivo de Entrada"
+           else
+               read arq-entrada
+                   at end move "S" to fim-arquivo
+               end-read
+               perform until fim-arquivo = "S"
+                   add 1 to ind
+      *            arquivo de fornecedor nao pode passar de max-pizzas
+                   if ind > max-pizzas
+                       display "Arquivo de Entrada Excede o Limite "
+                           "de Pizzas -- Restante Ignorado"
+                       subtract 1 from ind
+                       move "S" to fim-arquivo
+                   else
+                       move ent-nome         to  nome(ind)
+                       move ent-diametro     to  diametro(ind)
+                       move ent-preco        to  preco(ind)
+                       move ent-flag-entrega to  flag_entrega(ind)
+                       move ent-taxa-entrega to  taxa_entrega(ind)
+                       move ent-qtd-sabor    to  qtd_sabor(ind)
+                       move ent-sabor-flat   to  sabor-flat(ind)
+      *                sabores sao a fonte da verdade do preco, assim
+      *                como na entrada manual (CAPTURA-SABORES) --
+      *                PRECO do arquivo e ignorado quando ha sabores
+                       if qtd_sabor(ind) > 0
+                           and qtd_sabor(ind) not > max-sabores
+                           move 0 to preco(ind)
+                           perform varying sub-sabor from 1 by 1
+                                   until sub-sabor > qtd_sabor(ind)
+                               add preco_sabor(ind, sub-sabor)
+                                   to preco(ind)
+                           end-perform
+                       end-if
+                       perform valida-entrada
+                       if entrada-valida = "S"
+                           add 1 to qtd_pizza
+                           perform calculo-area
+                           perform calculo-preco-cm2
+                       else
+                           subtract 1 from ind
+                       end-if
+                       read arq-entrada
+                           at end move "S" to fim-arquivo
+                       end-read
+                   end-if
+               end-perform
+               close arq-entrada
+           end-if
+           .
+       carrega-arquivo-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Mostra o detalhamento de sabores/ingredientes da pizza atual,
+      * para que se possa ver quem realmente da mais cobertura pelo
+      * preco quando duas pizzas empatam no preco/cm2
+       imprime-sabores section.
+           perform varying sub-sabor from 1 by 1
+                                       until sub-sabor > qtd_sabor(ind)
+               move preco_sabor(ind, sub-sabor) to preco-edt
+               display "         - " nome_sabor(ind, sub-sabor) " "
+                   preco-edt
+           end-perform
+           .
+       imprime-sabores-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Monta o relatorio final, pronto para ser entregue ao lojista,
+      * com cabecalho de colunas, numero de ranking e valores em moeda
+       imprime-relatorio section.
+           display " "
+           display "==============================================="
+           display "  RANKING CUSTO x BENEFICIO DE PIZZA"
+           display "==============================================="
+           display " NUM  NOME         DIAM  PRECO  PRECO/CM2 PIOR% SB"
+           display "-----------------------------------------------"
+           perform varying ind from 1 by 1 until ind > qtd_pizza
+               move ind             to  num-edt
+               move diametro(ind)   to  diametro-edt
+               move preco(ind)      to  preco-edt
+               move preco_cm2(ind)  to  preco-cm2-edt
+               move porcent(ind)    to  porcent-edt
+               move qtd_sabor(ind)  to  sabor-edt
+               if (modo-exibicao = "T")
+                   or (modo-exibicao = "N" and ind <= limite-top)
+                   or (modo-exibicao = "P"
+                       and porcent_topo(ind) <= limite-percent)
+                   display num-edt " " nome(ind) " " diametro-edt " "
+                       preco-edt " " preco-cm2-edt " " porcent-edt " "
+                       sabor-edt
+                   if qtd_sabor(ind) > 0
+                       perform imprime-sabores
+                   end-if
+               end-if
+           end-perform
+           display "==============================================="
+           display " "
+           display "==============================================="
+           display "  RANKING PRECO/CM2 LIQUIDO DE ENTREGA"
+           display "==============================================="
+           display " NUM  NOME                    PRECO/CM2  %PIOR"
+           display "-----------------------------------------------"
+           perform varying ind from 1 by 1 until ind > qtd_pizza
+               move ind                 to  num-edt
+               move preco-cm2-liq-rk(ind) to preco-cm2-edt
+               move porcent-liq(ind)      to porcent-edt
+               if (modo-exibicao = "T")
+                   or (modo-exibicao = "N" and ind <= limite-top)
+                   or (modo-exibicao = "P"
+                       and porcent-topo-liq(ind) <= limite-percent)
+                   display num-edt " " nome-liq(ind) " "
+                       preco-cm2-edt " " porcent-edt
+               end-if
+           end-perform
+           display "==============================================="
+           if rejeitados > 0
+               move rejeitados to num-edt
+               display num-edt " Entrada(s) Rejeitada(s) por Dados "
+                   "Invalidos (Diametro/Preco/Sabores/Taxa)"
+           end-if
+           .
+       imprime-relatorio-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Registra no log de auditoria quem rodou a comparacao, quando,
+      * quantas pizzas entraram e qual delas venceu o ranking bruto
+       grava-log section.
+           if qtd_pizza > 0
+               accept ws-data-log from date
+               accept ws-hora-log from time
+               move preco_cm2(1) to preco-cm2-edt
+               move porcent(1)   to porcent-edt
+               move qtd_pizza    to qtd-pizza-edt
+               open extend arq-log
+               if st-arq-log = "35"
+                   open output arq-log
+               end-if
+               move spaces to reg-log
+               string ws-data-log delimited by size
+                      " " delimited by size
+                      ws-hora-log delimited by size
+                      " OPERADOR=" delimited by size
+                      operador delimited by size
+                      " QTD=" delimited by size
+                      qtd-pizza-edt delimited by size
+                      " VENCEDOR=" delimited by size
+                      nome(1) delimited by size
+                      " PRECO_CM2=" delimited by size
+                      preco-cm2-edt delimited by size
+                      " PORCENT=" delimited by size
+                      porcent-edt delimited by size
+                   into reg-log
+               end-string
+               write reg-log
+               close arq-log
+           end-if
+           .
+       grava-log-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Grava a tabela de pizzas comparadas nesta sessao em disco, para
+      * que flyers de semanas diferentes possam ser comparados depois
+       grava-relatorio section.
+           open extend arq-pizzas
+           if st-arq-pizzas = "35"
+               open output arq-pizzas
+           end-if
+           perform varying ind from 1 by 1 until ind > qtd_pizza
+               move nome(ind)         to  reg-nome
+               move diametro(ind)     to  reg-diametro
+               move preco(ind)        to  reg-preco
+               move area_pizza(ind)   to  reg-area-pizza
+               move preco_cm2(ind)    to  reg-preco-cm2
+               move porcent(ind)      to  reg-porcent
+               move flag_entrega(ind) to  reg-flag-entrega
+               move taxa_entrega(ind) to  reg-taxa-entrega
+               move preco_cm2_liq(ind)to  reg-preco-cm2-liq
+               move qtd_sabor(ind)    to  reg-qtd-sabor
+               move sabor-flat(ind)   to  reg-sabor-flat
+               write reg-pizza
+           end-perform
+           close arq-pizzas
+           .
+       grava-relatorio-exit.
+           exit.
+      *-----------------------------------------------------------------
+      * Regrava o checkpoint por inteiro a cada resposta de "Deseja
+      * Cadastrar Mais Uma Pizza?", para que uma sessao interrompida
+      * no meio do cadastro possa ser retomada pela proxima chamada
+      * de INICIALIZA (veja RETOMA-CHECKPOINT)
+       grava-checkpoint section.
+           open output arq-checkpoint
+           move ind       to ck-ind
+           move qtd_pizza to ck-qtd-pizza
+           write reg-ckpt-ctl
+           perform varying ck-idx from 1 by 1
+                   until ck-idx > qtd_pizza
+               move nome(ck-idx)         to ck-nome
+               move diametro(ck-idx)     to ck-diametro
+               move preco(ck-idx)        to ck-preco
+               move area_pizza(ck-idx)   to ck-area-pizza
+               move preco_cm2(ck-idx)    to ck-preco-cm2
+               move porcent(ck-idx)      to ck-porcent
+               move flag_entrega(ck-idx) to ck-flag-entrega
+               move taxa_entrega(ck-idx) to ck-taxa-entrega
+               move preco_cm2_liq(ck-idx)to ck-preco-cm2-liq
+               move qtd_sabor(ck-idx)    to ck-qtd-sabor
+               move sabor-flat(ck-idx)   to ck-sabor-flat
+               write reg-ckpt-det
+           end-perform
+           close arq-checkpoint
+           .
+       grava-checkpoint-exit.
+           exit.
+      *-----------------------------------------------------------------
       * Finalizacao do site
        finaliza section.
            Stop run
